@@ -0,0 +1,320 @@
+      ******************************************************************
+      * Author:      Developer1971
+      * Date:        08/08/2026
+      * Purpose:     Read data.output back in and print each OUT-REC
+      *              field as raw hex plus its decoded decimal value,
+      *              so a COMP-5/COMP-3 encoding can be checked
+      *              without opening a hex editor.
+      * Platform:    OpenCobolIDE
+      * Notes:       Reads every record written by DATATYPES to
+      *              data.output and produces a plain-text report.
+      * Modified:    data.output is now a keyed history file - the
+      *              report reads it in key order and now includes the
+      *              two new signed/float fields, so this stays in
+      *              sync with DATATYPES.cbl's OUT-REC layout.
+      * Modified:    Report now shows the platform tag DATATYPES stamps
+      *              on each record, so a reader knows which byte order
+      *              the COMP-5/COMP/COMP-2 fields on that line use.
+      * Modified:    Also writes decode.csv, one row per field, so the
+      *              same field-by-field detail can be pulled into a
+      *              spreadsheet instead of read off decode.rpt.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT ASSIGN TO "data.output"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OUT-REC-KEY
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "decode.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO "decode.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUT.
+       01  OUT-REC.
+       05      OUT-REC-KEY.
+           10  OUT-REC-TEST-CASE-ID PIC X(10).
+           10  OUT-REC-RUN-TIMESTAMP PIC X(14).
+       05      FILLER PIC X(1).
+      *        "L" if this run's COMP-5/COMP/COMP-2 fields were written
+      *        little-endian, "B" if big-endian - see DATATYPES.cbl.
+       05      OUT-REC-PLATFORM-TAG PIC X(1).
+       05      FILLER PIC X(1).
+      *        A byte set to ANSI value for each character.
+       05      OUT-REC-PICX-SIX PIC X(6).
+       05      FILLER PIC X(1).
+      *        A byte set to ANSI value for each digit.
+       05      OUT-REC-PIC9-SIX PIC 9(6).
+       05      FILLER PIC X(1).
+       05      OUT-REC-PIC9-COMP5 PIC 9(1) COMP-5.
+       05      OUT-REC-PIC9-COMP5-RAW REDEFINES
+                   OUT-REC-PIC9-COMP5 PIC X(1).
+       05      FILLER PIC X(1).
+       05      OUT-REC-PIC9-FOUR-COMP5 PIC 9(4) COMP-5.
+       05      OUT-REC-PIC9-FOUR-COMP5-RAW REDEFINES
+                   OUT-REC-PIC9-FOUR-COMP5 PIC X(2).
+       05      FILLER PIC X(1).
+       05      OUT-REC-PIC9-SIX-COMP5 PIC 9(6) COMP-5.
+       05      OUT-REC-PIC9-SIX-COMP5-RAW REDEFINES
+                   OUT-REC-PIC9-SIX-COMP5 PIC X(4).
+       05      FILLER PIC X(1).
+       05      OUT-REC-PIC9-TWO-COMP PIC 9(3) COMP.
+       05      OUT-REC-PIC9-TWO-COMP-RAW REDEFINES
+                   OUT-REC-PIC9-TWO-COMP PIC X(2).
+       05      FILLER PIC X(1).
+       05      OUT-REC-PIC9-FOUR-COMP3 PIC 9(4) COMP-3.
+       05      OUT-REC-PIC9-FOUR-COMP3-RAW REDEFINES
+                   OUT-REC-PIC9-FOUR-COMP3 PIC X(3).
+       05      FILLER PIC X(1).
+       05      OUT-REC-PIC9-SIGNED-COMP3 PIC S9(4) COMP-3.
+       05      OUT-REC-PIC9-SIGNED-COMP3-RAW REDEFINES
+                   OUT-REC-PIC9-SIGNED-COMP3 PIC X(3).
+       05      FILLER PIC X(1).
+       05      OUT-REC-PIC9-SIGNED-COMP5 PIC S9(4) COMP-5.
+       05      OUT-REC-PIC9-SIGNED-COMP5-RAW REDEFINES
+                   OUT-REC-PIC9-SIGNED-COMP5 PIC X(2).
+       05      FILLER PIC X(1).
+       05      OUT-REC-FLOAT-COMP2 USAGE COMP-2.
+       05      OUT-REC-FLOAT-COMP2-RAW REDEFINES
+                   OUT-REC-FLOAT-COMP2 PIC X(8).
+       FD  REPORT-FILE.
+       01  REPORT-REC                  PIC X(132).
+       FD  CSV-FILE.
+       01  CSV-REC                     PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-OUT-EOF-SW                PIC X VALUE "N".
+           88  WS-OUT-EOF                   VALUE "Y".
+       01  WS-OUT-STATUS                PIC X(2).
+
+      *        Hex dump helper - see HEX-DUMP-FIELD.
+       01  WS-HEX-DIGITS                PIC X(16)
+                                         VALUE "0123456789ABCDEF".
+       01  WS-HEXDUMP-SRC               PIC X(80).
+       01  WS-HEXDUMP-LEN               PIC 9(4).
+       01  WS-HEXDUMP-OUT               PIC X(160).
+       01  WS-BYTE-VAL                  PIC 9(3).
+       01  WS-HI-NIBBLE                 PIC 9(2).
+       01  WS-LO-NIBBLE                 PIC 9(2).
+       01  WS-HEX-IDX                   PIC 9(4).
+
+      *        Common numeric working fields used to turn any COMP-5 /
+      *        COMP-3 / COMP field into a printable DISPLAY value
+      *        before it can be used in a STRING statement.
+       01  WS-FL-RAW                    PIC S9(9)V9(4).
+       01  WS-FL-EDITED                 PIC -(9)9.9(4).
+
+       01  WS-FL-NAME                   PIC X(30).
+       01  WS-FL-PIC                    PIC X(12).
+       01  WS-FL-USAGE                  PIC X(12).
+       01  WS-FL-VALUE                  PIC X(16).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Hello world"
+            OPEN INPUT OUT
+            OPEN OUTPUT REPORT-FILE
+            OPEN OUTPUT CSV-FILE
+            MOVE SPACES TO CSV-REC
+            STRING "TEST_CASE,RUN_TIMESTAMP,PLATFORM,FIELD,PIC,"
+                DELIMITED BY SIZE
+                "USAGE,HEX,VALUE" DELIMITED BY SIZE
+                INTO CSV-REC
+            WRITE CSV-REC
+
+            IF WS-OUT-STATUS NOT = "00"
+                DISPLAY "Unable to open data.output, status="
+                    WS-OUT-STATUS
+                MOVE 16 TO RETURN-CODE
+                SET WS-OUT-EOF TO TRUE
+            END-IF
+
+            PERFORM READ-AND-DECODE-RECORD UNTIL WS-OUT-EOF
+
+            CLOSE OUT
+            CLOSE REPORT-FILE
+            CLOSE CSV-FILE
+            STOP RUN.
+
+      *        Body of MAIN-PROCEDURE's loop - reads one OUT-REC and
+      *        decodes it, or signals end of file.
+       READ-AND-DECODE-RECORD.
+            READ OUT
+                AT END SET WS-OUT-EOF TO TRUE
+                NOT AT END PERFORM DECODE-ONE-RECORD
+            END-READ.
+
+       DECODE-ONE-RECORD.
+            MOVE SPACES TO REPORT-REC
+            STRING "TEST CASE=" DELIMITED BY SIZE
+                OUT-REC-TEST-CASE-ID DELIMITED BY SPACE
+                "  RUN=" DELIMITED BY SIZE
+                OUT-REC-RUN-TIMESTAMP DELIMITED BY SIZE
+                "  PLATFORM=" DELIMITED BY SIZE
+                OUT-REC-PLATFORM-TAG DELIMITED BY SIZE
+                INTO REPORT-REC
+            WRITE REPORT-REC
+
+      *        OUT-REC-PICX-SIX is already USAGE DISPLAY alphanumeric.
+            MOVE OUT-REC-PICX-SIX TO WS-HEXDUMP-SRC
+            MOVE LENGTH OF OUT-REC-PICX-SIX TO WS-HEXDUMP-LEN
+            PERFORM HEX-DUMP-FIELD
+            MOVE "OUT-REC-PICX-SIX" TO WS-FL-NAME
+            MOVE "PIC X(6)"         TO WS-FL-PIC
+            MOVE "DISPLAY"          TO WS-FL-USAGE
+            MOVE OUT-REC-PICX-SIX   TO WS-FL-VALUE
+            PERFORM LOG-FIELD-DETAIL
+
+      *        OUT-REC-PIC9-SIX is already USAGE DISPLAY numeric.
+            MOVE OUT-REC-PIC9-SIX TO WS-HEXDUMP-SRC
+            MOVE LENGTH OF OUT-REC-PIC9-SIX TO WS-HEXDUMP-LEN
+            PERFORM HEX-DUMP-FIELD
+            MOVE "OUT-REC-PIC9-SIX" TO WS-FL-NAME
+            MOVE "PIC 9(6)"         TO WS-FL-PIC
+            MOVE "DISPLAY"          TO WS-FL-USAGE
+            MOVE OUT-REC-PIC9-SIX   TO WS-FL-VALUE
+            PERFORM LOG-FIELD-DETAIL
+
+            MOVE OUT-REC-PIC9-COMP5-RAW TO WS-HEXDUMP-SRC
+            MOVE LENGTH OF OUT-REC-PIC9-COMP5-RAW TO WS-HEXDUMP-LEN
+            PERFORM HEX-DUMP-FIELD
+            MOVE OUT-REC-PIC9-COMP5 TO WS-FL-RAW
+            MOVE WS-FL-RAW TO WS-FL-EDITED
+            MOVE "OUT-REC-PIC9-COMP5" TO WS-FL-NAME
+            MOVE "PIC 9(1)"           TO WS-FL-PIC
+            MOVE "COMP-5"             TO WS-FL-USAGE
+            MOVE WS-FL-EDITED         TO WS-FL-VALUE
+            PERFORM LOG-FIELD-DETAIL
+
+            MOVE OUT-REC-PIC9-FOUR-COMP5-RAW TO WS-HEXDUMP-SRC
+            MOVE LENGTH OF OUT-REC-PIC9-FOUR-COMP5-RAW TO WS-HEXDUMP-LEN
+            PERFORM HEX-DUMP-FIELD
+            MOVE OUT-REC-PIC9-FOUR-COMP5 TO WS-FL-RAW
+            MOVE WS-FL-RAW TO WS-FL-EDITED
+            MOVE "OUT-REC-PIC9-FOUR-COMP5" TO WS-FL-NAME
+            MOVE "PIC 9(4)"                TO WS-FL-PIC
+            MOVE "COMP-5"                  TO WS-FL-USAGE
+            MOVE WS-FL-EDITED              TO WS-FL-VALUE
+            PERFORM LOG-FIELD-DETAIL
+
+            MOVE OUT-REC-PIC9-SIX-COMP5-RAW TO WS-HEXDUMP-SRC
+            MOVE LENGTH OF OUT-REC-PIC9-SIX-COMP5-RAW TO WS-HEXDUMP-LEN
+            PERFORM HEX-DUMP-FIELD
+            MOVE OUT-REC-PIC9-SIX-COMP5 TO WS-FL-RAW
+            MOVE WS-FL-RAW TO WS-FL-EDITED
+            MOVE "OUT-REC-PIC9-SIX-COMP5" TO WS-FL-NAME
+            MOVE "PIC 9(6)"               TO WS-FL-PIC
+            MOVE "COMP-5"                 TO WS-FL-USAGE
+            MOVE WS-FL-EDITED             TO WS-FL-VALUE
+            PERFORM LOG-FIELD-DETAIL
+
+            MOVE OUT-REC-PIC9-TWO-COMP-RAW TO WS-HEXDUMP-SRC
+            MOVE LENGTH OF OUT-REC-PIC9-TWO-COMP-RAW TO WS-HEXDUMP-LEN
+            PERFORM HEX-DUMP-FIELD
+            MOVE OUT-REC-PIC9-TWO-COMP TO WS-FL-RAW
+            MOVE WS-FL-RAW TO WS-FL-EDITED
+            MOVE "OUT-REC-PIC9-TWO-COMP" TO WS-FL-NAME
+            MOVE "PIC 9(3)"              TO WS-FL-PIC
+            MOVE "COMP"                  TO WS-FL-USAGE
+            MOVE WS-FL-EDITED            TO WS-FL-VALUE
+            PERFORM LOG-FIELD-DETAIL
+
+            MOVE OUT-REC-PIC9-FOUR-COMP3-RAW TO WS-HEXDUMP-SRC
+            MOVE LENGTH OF OUT-REC-PIC9-FOUR-COMP3-RAW TO WS-HEXDUMP-LEN
+            PERFORM HEX-DUMP-FIELD
+            MOVE OUT-REC-PIC9-FOUR-COMP3 TO WS-FL-RAW
+            MOVE WS-FL-RAW TO WS-FL-EDITED
+            MOVE "OUT-REC-PIC9-FOUR-COMP3" TO WS-FL-NAME
+            MOVE "PIC 9(4)"                TO WS-FL-PIC
+            MOVE "COMP-3"                  TO WS-FL-USAGE
+            MOVE WS-FL-EDITED              TO WS-FL-VALUE
+            PERFORM LOG-FIELD-DETAIL
+
+            MOVE OUT-REC-PIC9-SIGNED-COMP3-RAW TO WS-HEXDUMP-SRC
+            MOVE LENGTH OF OUT-REC-PIC9-SIGNED-COMP3-RAW
+                                   TO WS-HEXDUMP-LEN
+            PERFORM HEX-DUMP-FIELD
+            MOVE OUT-REC-PIC9-SIGNED-COMP3 TO WS-FL-RAW
+            MOVE WS-FL-RAW TO WS-FL-EDITED
+            MOVE "OUT-REC-PIC9-SIGNED-COMP3" TO WS-FL-NAME
+            MOVE "PIC S9(4)"                 TO WS-FL-PIC
+            MOVE "COMP-3"                    TO WS-FL-USAGE
+            MOVE WS-FL-EDITED                TO WS-FL-VALUE
+            PERFORM LOG-FIELD-DETAIL
+
+            MOVE OUT-REC-PIC9-SIGNED-COMP5-RAW TO WS-HEXDUMP-SRC
+            MOVE LENGTH OF OUT-REC-PIC9-SIGNED-COMP5-RAW
+                                   TO WS-HEXDUMP-LEN
+            PERFORM HEX-DUMP-FIELD
+            MOVE OUT-REC-PIC9-SIGNED-COMP5 TO WS-FL-RAW
+            MOVE WS-FL-RAW TO WS-FL-EDITED
+            MOVE "OUT-REC-PIC9-SIGNED-COMP5" TO WS-FL-NAME
+            MOVE "PIC S9(4)"                 TO WS-FL-PIC
+            MOVE "COMP-5"                    TO WS-FL-USAGE
+            MOVE WS-FL-EDITED                TO WS-FL-VALUE
+            PERFORM LOG-FIELD-DETAIL
+
+            MOVE OUT-REC-FLOAT-COMP2-RAW TO WS-HEXDUMP-SRC
+            MOVE LENGTH OF OUT-REC-FLOAT-COMP2-RAW TO WS-HEXDUMP-LEN
+            PERFORM HEX-DUMP-FIELD
+            MOVE OUT-REC-FLOAT-COMP2 TO WS-FL-RAW
+            MOVE WS-FL-RAW TO WS-FL-EDITED
+            MOVE "OUT-REC-FLOAT-COMP2" TO WS-FL-NAME
+            MOVE "S9(4)V9(4)"          TO WS-FL-PIC
+            MOVE "COMP-2"              TO WS-FL-USAGE
+            MOVE WS-FL-EDITED          TO WS-FL-VALUE
+            PERFORM LOG-FIELD-DETAIL
+
+            MOVE SPACES TO REPORT-REC
+            WRITE REPORT-REC.
+
+       LOG-FIELD-DETAIL.
+            MOVE SPACES TO REPORT-REC
+            STRING "  " WS-FL-NAME "  PIC=" WS-FL-PIC
+                "  USAGE=" WS-FL-USAGE
+                "  HEX=" WS-HEXDUMP-OUT(1:WS-HEXDUMP-LEN * 2)
+                "  VALUE=" WS-FL-VALUE
+                DELIMITED BY SIZE INTO REPORT-REC
+            WRITE REPORT-REC
+
+            MOVE SPACES TO CSV-REC
+            STRING FUNCTION TRIM(OUT-REC-TEST-CASE-ID) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                OUT-REC-RUN-TIMESTAMP DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                OUT-REC-PLATFORM-TAG DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                FUNCTION TRIM(WS-FL-NAME) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                FUNCTION TRIM(WS-FL-PIC) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                FUNCTION TRIM(WS-FL-USAGE) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                WS-HEXDUMP-OUT(1:WS-HEXDUMP-LEN * 2) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                FUNCTION TRIM(WS-FL-VALUE) DELIMITED BY SIZE
+                INTO CSV-REC
+            WRITE CSV-REC.
+
+       HEX-DUMP-FIELD.
+            MOVE SPACES TO WS-HEXDUMP-OUT
+            PERFORM HEX-DUMP-ONE-BYTE VARYING WS-HEX-IDX FROM 1 BY 1
+                    UNTIL WS-HEX-IDX > WS-HEXDUMP-LEN.
+
+      *        Body of HEX-DUMP-FIELD's loop - converts one source
+      *        byte at WS-HEX-IDX into its two hex digits.
+       HEX-DUMP-ONE-BYTE.
+            COMPUTE WS-BYTE-VAL =
+                FUNCTION ORD(WS-HEXDUMP-SRC(WS-HEX-IDX:1)) - 1
+            COMPUTE WS-HI-NIBBLE = WS-BYTE-VAL / 16
+            COMPUTE WS-LO-NIBBLE = FUNCTION MOD(WS-BYTE-VAL, 16)
+            MOVE WS-HEX-DIGITS(WS-HI-NIBBLE + 1:1)
+                TO WS-HEXDUMP-OUT((WS-HEX-IDX - 1) * 2 + 1:1)
+            MOVE WS-HEX-DIGITS(WS-LO-NIBBLE + 1:1)
+                TO WS-HEXDUMP-OUT((WS-HEX-IDX - 1) * 2 + 2:1).
+
+       END PROGRAM YOUR-PROGRAM-NAME.

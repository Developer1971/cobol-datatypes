@@ -4,23 +4,284 @@
       * Purpose:       Demonstrate COBOL "move" rules for different
       *                sized fields for Pic 9 v Pic X.
       * Tectonics:
+      * Modified:      Added a size check ahead of each truncating
+      *                MOVE so a dropped-data line is written to
+      *                moves_exceptions.log instead of failing silently.
+      * Modified:      PICXSIX / PIC9SIX now come from the WSPIC
+      *                copybook shared with DATATYPES.cbl instead of a
+      *                local hand-declared PIC clause.
+      * Modified:      Added a small table-driven regression subsystem
+      *                (WS-ALPHA-CASE-TABLE / RECORD-RESULT) exercising
+      *                more PIC size deltas, low-values/spaces sources
+      *                and alphanumeric-into-numeric-edited, recording
+      *                PASS/FAIL to moves_regression.rpt.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "moves_exceptions.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT REGRESSION-FILE ASSIGN TO "moves_regression.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGRESSION-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC                PIC X(132).
+       FD  REGRESSION-FILE.
+       01  REGRESSION-REC               PIC X(80).
        WORKING-STORAGE SECTION.
        01  TEST-DATA.
        05      PICXFIVE PIC X(5).
-       05      PICXSIX  PIC X(6) VALUE "123456".
+       COPY WSPIC REPLACING ==:PICX-SIX-NAME:== BY ==PICXSIX==
+                            ==:PIC9-SIX-NAME:== BY ==PIC9SIX==.
        05      PIC9FIVE PIC 9(5).
-       05      PIC9SIX  PIC 9(6) VALUE 123456.
+
+       01  WS-EXCEPTION-STATUS          PIC X(2).
+       01  WS-REGRESSION-STATUS         PIC X(2).
+
+      *        Working fields for the truncation check performed
+      *        ahead of each MOVE below - see LOG-TRUNCATION.
+       01  WS-TRUNC-SRC-NAME            PIC X(20).
+       01  WS-TRUNC-TGT-NAME            PIC X(20).
+       01  WS-TRUNC-SRC-LEN             PIC 9(4).
+       01  WS-TRUNC-TGT-LEN             PIC 9(4).
+       01  WS-TRUNC-DROP-LEN            PIC 9(4).
+       01  WS-TRUNC-DROPPED             PIC X(20).
+
+      *        Explicit PIC 9 pairs for the 1-into-5 / 5-into-1 numeric
+      *        regression cases - a numeric MOVE has to keep its true
+      *        PIC 9 usage to truncate on the correct (high-order) end,
+      *        so unlike the alphanumeric cases these can't be driven
+      *        off one pair of generic reference-modified fields.
+       01  PIC9-ONE                     PIC 9(1)  VALUE 7.
+       01  PIC9-FIVE-B                  PIC 9(5)  VALUE ZERO.
+       01  PIC9-FIVE-C                  PIC 9(5)  VALUE 12345.
+       01  PIC9-ONE-B                   PIC 9(1)  VALUE ZERO.
+
+      *        Source digits and numeric-edited target for the
+      *        alphanumeric-into-numeric-edited regression case.
+       01  PICX-DIGITS                  PIC X(5)  VALUE "00042".
+       01  PIC9-EDITED                  PIC ZZZ99.
+
+      *        Generic reference-modifiable buffers used to drive the
+      *        alphanumeric size-delta cases in WS-ALPHA-CASE-TABLE
+      *        through the same MOVE statement - reference modification
+      *        preserves the normal alphanumeric pad-right/truncate-
+      *        right MOVE rule regardless of the lengths used, so one
+      *        MOVE can stand in for any PIC X(n) TO PIC X(m) pair.
+       01  WS-ALPHA-CASE-SRC            PIC X(20).
+       01  WS-ALPHA-CASE-TGT            PIC X(20).
+
+       01  WS-ALPHA-CASE-TABLE.
+       05  WS-ALPHA-CASE OCCURS 4 TIMES INDEXED BY WS-AC-IDX.
+           10  WS-AC-NAME               PIC X(26).
+           10  WS-AC-VALUE              PIC X(20).
+           10  WS-AC-SRC-LEN            PIC 9(2).
+           10  WS-AC-TGT-LEN            PIC 9(2).
+           10  WS-AC-EXPECTED           PIC X(20).
+
+      *        Common PASS/FAIL recording - see RECORD-RESULT.
+       01  WS-CHECK-NAME                PIC X(30).
+       01  WS-CHECK-ACTUAL              PIC X(20).
+       01  WS-CHECK-EXPECTED            PIC X(20).
+
+       01  WS-REGRESSION-RESULTS.
+       05  WS-RESULT-ENTRY OCCURS 10 TIMES INDEXED BY WS-RESULT-IDX.
+           10  WS-RESULT-NAME           PIC X(30).
+           10  WS-RESULT-STATUS         PIC X(4).
+       01  WS-RESULT-COUNT              PIC 9(2) VALUE 0.
+       01  WS-RESULT-FAIL-COUNT         PIC 9(2) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Hello world"
+            OPEN OUTPUT EXCEPTION-FILE
+            IF WS-EXCEPTION-STATUS NOT = "00"
+                DISPLAY "Unable to open moves_exceptions.log, status="
+                    WS-EXCEPTION-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            MOVE "123456" TO PICXSIX
+            MOVE 123456   TO PIC9SIX
+
+            MOVE "PICXSIX"             TO WS-TRUNC-SRC-NAME
+            MOVE "PICXFIVE"            TO WS-TRUNC-TGT-NAME
+            MOVE LENGTH OF PICXSIX     TO WS-TRUNC-SRC-LEN
+            MOVE LENGTH OF PICXFIVE    TO WS-TRUNC-TGT-LEN
+            IF WS-TRUNC-SRC-LEN > WS-TRUNC-TGT-LEN
+      *            Alphanumeric MOVE truncates on the right, so the
+      *            dropped characters are the trailing ones.
+                COMPUTE WS-TRUNC-DROP-LEN =
+                    WS-TRUNC-SRC-LEN - WS-TRUNC-TGT-LEN
+                MOVE SPACES TO WS-TRUNC-DROPPED
+                MOVE PICXSIX(WS-TRUNC-TGT-LEN + 1:WS-TRUNC-DROP-LEN)
+                    TO WS-TRUNC-DROPPED
+                PERFORM LOG-TRUNCATION
+            END-IF
             MOVE PICXSIX TO PICXFIVE
             DISPLAY PICXFIVE
+            MOVE "SIX-INTO-FIVE-ALPHA"  TO WS-CHECK-NAME
+            MOVE PICXFIVE               TO WS-CHECK-ACTUAL
+            MOVE "12345"                TO WS-CHECK-EXPECTED
+            PERFORM RECORD-RESULT
+
+            MOVE "PIC9SIX"             TO WS-TRUNC-SRC-NAME
+            MOVE "PIC9FIVE"            TO WS-TRUNC-TGT-NAME
+            MOVE LENGTH OF PIC9SIX     TO WS-TRUNC-SRC-LEN
+            MOVE LENGTH OF PIC9FIVE    TO WS-TRUNC-TGT-LEN
+            IF WS-TRUNC-SRC-LEN > WS-TRUNC-TGT-LEN
+      *            Numeric MOVE truncates on the left, so the dropped
+      *            digits are the leading (high-order) ones.
+                COMPUTE WS-TRUNC-DROP-LEN =
+                    WS-TRUNC-SRC-LEN - WS-TRUNC-TGT-LEN
+                MOVE SPACES TO WS-TRUNC-DROPPED
+                MOVE PIC9SIX(1:WS-TRUNC-DROP-LEN) TO WS-TRUNC-DROPPED
+                PERFORM LOG-TRUNCATION
+            END-IF
             MOVE PIC9SIX TO PIC9FIVE
             DISPLAY PIC9FIVE
+            MOVE "SIX-INTO-FIVE-NUMERIC" TO WS-CHECK-NAME
+            MOVE PIC9FIVE                TO WS-CHECK-ACTUAL
+            MOVE "23456"                 TO WS-CHECK-EXPECTED
+            PERFORM RECORD-RESULT
+
+            MOVE PIC9-ONE TO PIC9-FIVE-B
+            MOVE "ONE-INTO-FIVE-NUMERIC" TO WS-CHECK-NAME
+            MOVE PIC9-FIVE-B              TO WS-CHECK-ACTUAL
+            MOVE "00007"                  TO WS-CHECK-EXPECTED
+            PERFORM RECORD-RESULT
+
+            MOVE PIC9-FIVE-C TO PIC9-ONE-B
+            MOVE "FIVE-INTO-ONE-NUMERIC" TO WS-CHECK-NAME
+            MOVE PIC9-ONE-B               TO WS-CHECK-ACTUAL
+            MOVE "5"                      TO WS-CHECK-EXPECTED
+            PERFORM RECORD-RESULT
+
+            MOVE PICX-DIGITS TO PIC9-EDITED
+            MOVE "ALPHA-INTO-NUMERIC-EDITED" TO WS-CHECK-NAME
+            MOVE PIC9-EDITED                  TO WS-CHECK-ACTUAL
+            MOVE "   42"                      TO WS-CHECK-EXPECTED
+            PERFORM RECORD-RESULT
+
+            PERFORM SETUP-ALPHA-CASES
+            PERFORM RUN-ALPHA-CASES
+
+            PERFORM WRITE-REGRESSION-REPORT
+
+            CLOSE EXCEPTION-FILE
             STOP RUN.
+
+      *        Sets up the size-delta / low-values / spaces cases run
+      *        by RUN-ALPHA-CASES below.
+       SETUP-ALPHA-CASES.
+            MOVE "ONE-INTO-FIVE-ALPHA" TO WS-AC-NAME(1)
+            MOVE "Z"                   TO WS-AC-VALUE(1)
+            MOVE 1                     TO WS-AC-SRC-LEN(1)
+            MOVE 5                     TO WS-AC-TGT-LEN(1)
+            MOVE "Z"                   TO WS-AC-EXPECTED(1)
+
+            MOVE "FIVE-INTO-ONE-ALPHA" TO WS-AC-NAME(2)
+            MOVE "ABCDE"               TO WS-AC-VALUE(2)
+            MOVE 5                     TO WS-AC-SRC-LEN(2)
+            MOVE 1                     TO WS-AC-TGT-LEN(2)
+            MOVE "A"                   TO WS-AC-EXPECTED(2)
+
+            MOVE "SPACES-SRC-INTO-ALPHA" TO WS-AC-NAME(3)
+            MOVE SPACES                  TO WS-AC-VALUE(3)
+            MOVE 5                       TO WS-AC-SRC-LEN(3)
+            MOVE 1                       TO WS-AC-TGT-LEN(3)
+            MOVE SPACES                  TO WS-AC-EXPECTED(3)
+
+            MOVE "LOW-VALUES-SRC-INTO-ALPHA" TO WS-AC-NAME(4)
+            MOVE LOW-VALUES                  TO WS-AC-VALUE(4)
+            MOVE 5                           TO WS-AC-SRC-LEN(4)
+            MOVE 1                           TO WS-AC-TGT-LEN(4)
+            MOVE SPACES                      TO WS-AC-EXPECTED(4)
+            MOVE LOW-VALUES
+                TO WS-AC-EXPECTED(4)(1:1).
+
+      *        Runs each entry in WS-ALPHA-CASE-TABLE through the same
+      *        MOVE, driven purely by the lengths in the table, and
+      *        records the outcome.
+       RUN-ALPHA-CASES.
+            PERFORM RUN-ONE-ALPHA-CASE VARYING WS-AC-IDX FROM 1 BY 1
+                    UNTIL WS-AC-IDX > 4.
+
+      *        Body of RUN-ALPHA-CASES's loop - runs a single
+      *        WS-ALPHA-CASE-TABLE entry through the MOVE and files
+      *        the outcome.
+       RUN-ONE-ALPHA-CASE.
+            MOVE SPACES TO WS-ALPHA-CASE-SRC WS-ALPHA-CASE-TGT
+            MOVE WS-AC-VALUE(WS-AC-IDX) TO WS-ALPHA-CASE-SRC
+            MOVE WS-ALPHA-CASE-SRC(1:WS-AC-SRC-LEN(WS-AC-IDX))
+                TO WS-ALPHA-CASE-TGT(1:WS-AC-TGT-LEN(WS-AC-IDX))
+            MOVE WS-AC-NAME(WS-AC-IDX)     TO WS-CHECK-NAME
+            MOVE WS-ALPHA-CASE-TGT         TO WS-CHECK-ACTUAL
+            MOVE WS-AC-EXPECTED(WS-AC-IDX) TO WS-CHECK-EXPECTED
+            PERFORM RECORD-RESULT.
+
+      *        Compares WS-CHECK-ACTUAL to WS-CHECK-EXPECTED and files
+      *        the outcome under WS-CHECK-NAME in WS-REGRESSION-RESULTS.
+       RECORD-RESULT.
+            ADD 1 TO WS-RESULT-COUNT
+            MOVE WS-CHECK-NAME TO WS-RESULT-NAME(WS-RESULT-COUNT)
+            IF WS-CHECK-ACTUAL = WS-CHECK-EXPECTED
+                MOVE "PASS" TO WS-RESULT-STATUS(WS-RESULT-COUNT)
+            ELSE
+                MOVE "FAIL" TO WS-RESULT-STATUS(WS-RESULT-COUNT)
+                ADD 1 TO WS-RESULT-FAIL-COUNT
+            END-IF.
+
+       WRITE-REGRESSION-REPORT.
+            OPEN OUTPUT REGRESSION-FILE
+            IF WS-REGRESSION-STATUS NOT = "00"
+                DISPLAY "Unable to open moves_regression.rpt, status="
+                    WS-REGRESSION-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            PERFORM WRITE-ONE-REGRESSION-LINE
+                    VARYING WS-RESULT-IDX FROM 1 BY 1
+                    UNTIL WS-RESULT-IDX > WS-RESULT-COUNT
+            MOVE SPACES TO REGRESSION-REC
+            STRING WS-RESULT-COUNT DELIMITED BY SIZE
+                " CASES, " DELIMITED BY SIZE
+                WS-RESULT-FAIL-COUNT DELIMITED BY SIZE
+                " FAILED" DELIMITED BY SIZE
+                INTO REGRESSION-REC
+            WRITE REGRESSION-REC
+            CLOSE REGRESSION-FILE.
+
+      *        Body of WRITE-REGRESSION-REPORT's loop - writes one
+      *        PASS/FAIL line for WS-RESULT-IDX.
+       WRITE-ONE-REGRESSION-LINE.
+            MOVE SPACES TO REGRESSION-REC
+            STRING WS-RESULT-STATUS(WS-RESULT-IDX) DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-RESULT-NAME(WS-RESULT-IDX) DELIMITED BY SPACE
+                INTO REGRESSION-REC
+            WRITE REGRESSION-REC.
+
+       LOG-TRUNCATION.
+            MOVE SPACES TO EXCEPTION-REC
+            STRING "TRUNCATION: " DELIMITED BY SIZE
+                WS-TRUNC-SRC-NAME DELIMITED BY SPACE
+                " (" DELIMITED BY SIZE
+                WS-TRUNC-SRC-LEN DELIMITED BY SIZE
+                ") INTO " DELIMITED BY SIZE
+                WS-TRUNC-TGT-NAME DELIMITED BY SPACE
+                " (" DELIMITED BY SIZE
+                WS-TRUNC-TGT-LEN DELIMITED BY SIZE
+                ") DROPPED='" DELIMITED BY SIZE
+                WS-TRUNC-DROPPED DELIMITED BY SPACE
+                "'" DELIMITED BY SIZE
+                INTO EXCEPTION-REC
+            WRITE EXCEPTION-REC.
+
        END PROGRAM YOUR-PROGRAM-NAME.

@@ -0,0 +1,12 @@
+      ******************************************************************
+      * WSPIC - shared layout for the PIC X(6) / PIC 9(6) test fields
+      * used by both DATATYPES and MOVES. This is the single source of
+      * truth for these two field sizes - change the PIC clause here,
+      * not in the copying program, so the two programs cannot drift
+      * apart on what a "six byte" test field looks like.
+      * Use COPY WSPIC REPLACING to fit each program's own naming
+      * convention for the two fields.
+      ******************************************************************
+       05  :PICX-SIX-NAME:            PIC X(6).
+       05      FILLER                 PIC X(1) VALUE "*".
+       05  :PIC9-SIX-NAME:            PIC 9(6).

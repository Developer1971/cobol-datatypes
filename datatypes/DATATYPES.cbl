@@ -4,6 +4,25 @@
       * Purpose:     Test how COBOL datatypes are represented as bytes
       * Platform:    OpenCobolIDE
       * Notes:       Use HxD hex editor to examine output.
+      * Modified:    Test values are now read from DATAIN-REC (one
+      *              record per test vector) instead of being
+      *              hardcoded, so a batch of vectors can be run
+      *              overnight without recompiling.
+      * Modified:    OUT-REC now also carries a signed COMP-3, a
+      *              signed COMP-5, and a COMP-2 floating point field
+      *              so a negative/fractional value's on-disk layout
+      *              can be checked alongside the unsigned ones.
+      * Modified:    data.output is now a keyed history file (key is
+      *              test case id + run timestamp) instead of a single
+      *              overwritten record, so successive runs accumulate
+      *              instead of clobbering the prior run's output.
+      * Modified:    WS-PICX-SIX / WS-PIC9-SIX now come from the WSPIC
+      *              copybook shared with MOVES.cbl instead of a local
+      *              hand-declared PIC clause.
+      * Modified:    OUT-REC now carries a platform tag showing which
+      *              byte order this run's COMP-5/COMP/COMP-2 fields
+      *              were written in, so data.output files produced on
+      *              different machines can be told apart.
       ******************************************************************
       * PIC 1(8) would be the same as PIC 9(1) COMP-5.
        IDENTIFICATION DIVISION.
@@ -11,11 +30,52 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUT ASSIGN TO "data.output".
+           SELECT DATAIN ASSIGN TO "datain.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATAIN-STATUS.
+           SELECT OUT ASSIGN TO "data.output"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OUT-REC-KEY
+               FILE STATUS IS WS-OUT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  DATAIN.
+      *        One test vector per record - see MAIN-PROCEDURE for the
+      *        field-by-field mapping onto WS-PIC.
+       01  DATAIN-REC.
+       05      IN-TEST-CASE-ID        PIC X(10).
+       05      IN-PICX-SIX            PIC X(6).
+       05      IN-PIC9-SIX            PIC 9(6).
+      *        Wide enough to carry a full byte (0-255): COMP-5
+      *        storage isn't bounded by the nominal PICTURE digit
+      *        count, so this is what lets a test vector actually
+      *        exercise the PIC 1(8)/PIC 9(1) COMP-5 case documented
+      *        at the top of this program.
+       05      IN-PIC9-COMP5          PIC 9(3).
+       05      IN-PIC9-TWO-COMP5      PIC 9(4).
+       05      IN-PIC9-SIX-COMP5      PIC 9(6).
+       05      IN-PIC9-TWO-COMP       PIC 9(3).
+       05      IN-PIC9-FOUR-COMP3     PIC 9(4).
+       05      IN-PIC9-SIGNED-COMP3   PIC S9(4)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+       05      IN-PIC9-SIGNED-COMP5   PIC S9(4)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+       05      IN-FLOAT               PIC S9(4)V9(4)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
        FD  OUT.
        01  OUT-REC.
+      *        Uniquely identifies a run's test vector so repeated
+      *        runs of the same test case id accumulate as history
+      *        instead of overwriting each other.
+       05      OUT-REC-KEY.
+           10  OUT-REC-TEST-CASE-ID PIC X(10).
+           10  OUT-REC-RUN-TIMESTAMP PIC X(14).
+       05      FILLER PIC X(1) VALUE "*".
+      *        "L" if this run's COMP-5/COMP/COMP-2 fields were written
+      *        little-endian, "B" if big-endian - see MAIN-PROCEDURE.
+       05      OUT-REC-PLATFORM-TAG PIC X(1).
+       05      FILLER PIC X(1) VALUE "*".
       *        A byte set to ANSI value for each character.
        05      OUT-REC-PICX-SIX PIC X(6).
        05      FILLER PIC X(1) VALUE "*".
@@ -25,25 +85,40 @@
       *
        05      OUT-REC-PIC9-COMP5 PIC 9(1) COMP-5.
        05      FILLER PIC X(1) VALUE "*".
-      *        Convert to binary and store in little endian format.
-      *        Note: Endian format depends on environment.
-      *        Little endian for windows using OpenCobolIDE.
-      *        E.g. 61693(dec) = 1111000011111101(binary)
-      *        Move higher order byte to higher memory address.
-      *        1111110111110000
-      *        So we get bytes... FD F0
+      *        Convert to binary and store in little/big endian
+      *        format depending on the runtime - see
+      *        OUT-REC-PLATFORM-TAG. Value comes from datain.dat
+      *        (IN-PIC9-TWO-COMP5), not a fixed literal.
        05      OUT-REC-PIC9-FOUR-COMP5 PIC 9(4) COMP-5.
        05      FILLER PIC X(1) VALUE "*".
+      *        Same endian-dependent binary layout as the field
+      *        above. Value comes from datain.dat
+      *        (IN-PIC9-SIX-COMP5, e.g. 061693 for TC0001) - see
+      *        decode.rpt/decode.csv from DECODE.cbl for the actual
+      *        byte-for-byte layout a given run produced.
        05      OUT-REC-PIC9-SIX-COMP5 PIC 9(6) COMP-5.
        05      FILLER PIC X(1) VALUE "*".
        05      OUT-REC-PIC9-TWO-COMP PIC 9(3) COMP.
        05      FILLER PIC X(1) VALUE "*".
        05      OUT-REC-PIC9-FOUR-COMP3 PIC 9(4) COMP-3.
+       05      FILLER PIC X(1) VALUE "*".
+      *        Signed packed decimal - the sign is stored in the low
+      *        nibble of the last byte instead of a separate byte.
+       05      OUT-REC-PIC9-SIGNED-COMP3 PIC S9(4) COMP-3.
+       05      FILLER PIC X(1) VALUE "*".
+       05      OUT-REC-PIC9-SIGNED-COMP5 PIC S9(4) COMP-5.
+       05      FILLER PIC X(1) VALUE "*".
+       05      OUT-REC-FLOAT-COMP2 USAGE COMP-2.
        WORKING-STORAGE SECTION.
        01 WS-PIC.
-       05 WS-PICX-SIX  PIC X(6).
-       05 FILLER PIC X(1) VALUE "*".
-       05 WS-PIC9-SIX  PIC 9(6).
+       05 WS-KEY.
+           10 WS-TEST-CASE-ID PIC X(10).
+           10 WS-RUN-TIMESTAMP PIC X(14).
+       05      FILLER PIC X(1) VALUE "*".
+       05 WS-PLATFORM-TAG PIC X(1).
+       05      FILLER PIC X(1) VALUE "*".
+       COPY WSPIC REPLACING ==:PICX-SIX-NAME:== BY ==WS-PICX-SIX==
+                            ==:PIC9-SIX-NAME:== BY ==WS-PIC9-SIX==.
        05      FILLER PIC X(1) VALUE "*".
        05 WS-PIC9-COMP5 PIC  9(1) COMP-5.
        05      FILLER PIC X(1) VALUE "*".
@@ -54,21 +129,99 @@
        05 WS-REC-PIC9-TWO-COMP PIC 9(3) BINARY.
        05      FILLER PIC X(1) VALUE "*".
        05 WS-REC-PIC9-FOUR-COMP3 PIC 9(4) COMP-3.
+       05      FILLER PIC X(1) VALUE "*".
+       05 WS-PIC9-SIGNED-COMP3 PIC S9(4) COMP-3.
+       05      FILLER PIC X(1) VALUE "*".
+       05 WS-PIC9-SIGNED-COMP5 PIC S9(4) COMP-5.
+       05      FILLER PIC X(1) VALUE "*".
+       05 WS-FLOAT-COMP2 USAGE COMP-2.
+
+       01  WS-DATAIN-STATUS       PIC X(2).
+       01  WS-DATAIN-EOF-SW       PIC X VALUE "N".
+           88  WS-DATAIN-EOF          VALUE "Y".
+
+       01  WS-OUT-STATUS          PIC X(2).
+      *        Same run timestamp is stamped on every record written
+      *        during this run, so a batch of vectors shares one key
+      *        "generation" even though each record is written
+      *        separately.
+       01  WS-BATCH-TIMESTAMP     PIC X(14).
+
+      *        Used once at startup to detect the runtime's native
+      *        byte order - see MAIN-PROCEDURE.
+       01  WS-ENDIAN-CHECK        PIC S9(9) COMP-5 VALUE 1.
+       01  WS-ENDIAN-BYTES REDEFINES WS-ENDIAN-CHECK PIC X(4).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Hello world"
-            MOVE "ABC123" TO WS-PICX-SIX
-            MOVE 123456 TO WS-PIC9-SIX
-            MOVE B"11111111" TO WS-PIC9-COMP5
-      *     MOVE B"1111000011111101" TO WS-PIC9-TWO-COMP5
-            MOVE 61693 TO WS-PIC9-TWO-COMP5
-            MOVE B"00000000110011110000000010000001"
-              TO WS-PIC9-SIX-COMP5
-            MOVE 255
-              TO WS-REC-PIC9-TWO-COMP
-            MOVE 1234 TO WS-REC-PIC9-FOUR-COMP3
-            OPEN OUTPUT OUT
-            WRITE OUT-REC FROM WS-PIC
+            MOVE FUNCTION CURRENT-DATE(1:14) TO WS-BATCH-TIMESTAMP
+            IF WS-ENDIAN-BYTES(1:1) = X"01"
+                MOVE "L" TO WS-PLATFORM-TAG
+            ELSE
+                MOVE "B" TO WS-PLATFORM-TAG
+            END-IF
+            OPEN INPUT DATAIN
+            IF WS-DATAIN-STATUS NOT = "00"
+                DISPLAY "Unable to open datain.dat, status="
+                    WS-DATAIN-STATUS
+                MOVE 16 TO RETURN-CODE
+                SET WS-DATAIN-EOF TO TRUE
+            END-IF
+            OPEN I-O OUT
+            IF WS-OUT-STATUS = "35"
+                OPEN OUTPUT OUT
+                CLOSE OUT
+                OPEN I-O OUT
+                IF WS-OUT-STATUS NOT = "00"
+                    DISPLAY "Unable to open data.output, status="
+                        WS-OUT-STATUS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+            ELSE
+                IF WS-OUT-STATUS NOT = "00"
+                    DISPLAY "Unable to open data.output, status="
+                        WS-OUT-STATUS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+            END-IF
+            PERFORM READ-AND-PROCESS-VECTOR UNTIL WS-DATAIN-EOF
+            CLOSE DATAIN
             CLOSE OUT
             STOP RUN.
+
+      *        Body of MAIN-PROCEDURE's loop - reads one test vector
+      *        and processes it, or signals end of file.
+       READ-AND-PROCESS-VECTOR.
+            READ DATAIN
+                AT END SET WS-DATAIN-EOF TO TRUE
+                NOT AT END PERFORM PROCESS-TEST-VECTOR
+            END-READ.
+
+       PROCESS-TEST-VECTOR.
+            MOVE IN-TEST-CASE-ID   TO WS-TEST-CASE-ID
+            MOVE WS-BATCH-TIMESTAMP
+                                   TO WS-RUN-TIMESTAMP
+            MOVE IN-PICX-SIX       TO WS-PICX-SIX
+            MOVE IN-PIC9-SIX       TO WS-PIC9-SIX
+            MOVE IN-PIC9-COMP5     TO WS-PIC9-COMP5
+            MOVE IN-PIC9-TWO-COMP5 TO WS-PIC9-TWO-COMP5
+            MOVE IN-PIC9-SIX-COMP5 TO WS-PIC9-SIX-COMP5
+            MOVE IN-PIC9-TWO-COMP  TO WS-REC-PIC9-TWO-COMP
+            MOVE IN-PIC9-FOUR-COMP3
+                                   TO WS-REC-PIC9-FOUR-COMP3
+            MOVE IN-PIC9-SIGNED-COMP3
+                                   TO WS-PIC9-SIGNED-COMP3
+            MOVE IN-PIC9-SIGNED-COMP5
+                                   TO WS-PIC9-SIGNED-COMP5
+            MOVE IN-FLOAT          TO WS-FLOAT-COMP2
+            WRITE OUT-REC FROM WS-PIC
+                INVALID KEY
+                    DISPLAY "Duplicate test case/timestamp key, "
+                        "record not written: "
+                        WS-TEST-CASE-ID " " WS-RUN-TIMESTAMP
+            END-WRITE.
+
        END PROGRAM YOUR-PROGRAM-NAME.
